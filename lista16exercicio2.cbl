@@ -15,12 +15,30 @@
       *>----Declaração dos recursos externos
        Input-output Section.
        File-control.
-           select arqEstados assign to "arqEstados.txt"
+           select arqEstados assign to ws-nome-arquivo-estados
            organization is line sequential
            access mode is sequential
            lock mode is automatic
            file status is ws-fs-arqEstados.
 
+           select arqHistorico assign to "historico.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-historico.
+
+           select arqCheckpoint assign to "checkpoint.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-checkpoint.
+
+           select arqCsv assign to "resultados.csv"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-csv.
+
        I-O-Control.
 
 
@@ -35,22 +53,63 @@
                                                    value "x".
            05 fd-capitalsorteio                    pic x(20)
                                                    value "x".
-       77 fd-num_random                            pic 9(02) value 0.
-       77 fd-ind                                   pic 9(02) value 0.
+           05 fd-dificuldade                       pic 9(02)
+                                                   value 0.
+       fd arqHistorico.
+       01 fd-historico-linha.
+           05 fd-hist-jogador                      pic x(20)
+                                                   value space.
+           05 fd-hist-pontos                       pic 9(05)
+                                                   value 0.
+           05 fd-hist-data                         pic x(10)
+                                                   value space.
+           05 fd-hist-hora                         pic x(08)
+                                                   value space.
+
+       fd arqCheckpoint.
+       01 fd-checkpoint-linha.
+           05 fd-chk-tipo                          pic x(01)
+                                                   value space.
+           05 fd-chk-nome                          pic x(20)
+                                                   value space.
+           05 fd-chk-pontos                        pic 9(05)
+                                                   value 0.
+           05 fd-chk-extra                         pic 9(05)
+                                                   value 0.
+           05 fd-chk-categoria                     pic 9(01)
+                                                   value 0.
+
+       fd arqCsv.
+       01 fd-csv-linha                             pic x(100)
+                                                   value space.
 
 
 
       *>----Variáveis de trabalho
        Working-storage Section.
 
-       01 ws-estados occurs 27.
+       01 ws-estados occurs 50.
            05 ws-estadosorteio                     pic x(20)
                                                    value "x".
            05 ws-capitalsorteio                    pic x(20)
                                                    value "x".
+           05 ws-dificuldade                       pic 9(02)
+                                                   value 1.
        77 ws-semente                               pic 9(02).
+       01 ws-sorteados occurs 50                   pic x(01)
+                                                   value space.
+       77 ws-qtd-sorteados                         pic 9(02)
+                                                   value 0.
+       77 ws-qtd-estados                           pic 9(02)
+                                                   value 27.
+       77 ws-ind-sorteio                           pic 9(02).
+       77 ws-qtd-linhas-validas                    pic 9(02)
+                                                   value 0.
        77 ws-ind                                   pic 9(02)
                                                    value 1.
+       77 ws-num-jogadores                         pic 9(02)
+                                                   value 0.
+       77 ws-linha                                 pic 9(02).
        77 ws-num_random                            pic 9(02).
        77 ws-num-novo                              pic 9(03).
        77 ws-respostacapital                       pic x(25).
@@ -66,31 +125,78 @@
        77 ws-controle                              pic x(10).
        77 ws-aux                                   pic x(01).
        77 ws-auxjogador                            pic x(20).
-       77 ws-auxpontos                             pic 9(02).
+       77 ws-auxpontos                             pic 9(05).
        77 ws-lugar                                 pic 9(02)
                                                    value 0.
        77 ws-sair-programa                         pic x(01).
        77 ws-sair-rodada                           pic x(01).
 
-       77 ws-jogador-1                             pic x(50).
-       77 ws-jogador-2                             pic x(50).
-       77 ws-jogador-3                             pic x(50).
-       77 ws-jogador-4                             pic x(50).
        77 ws-capital                               pic x(50).
        77 ws-primeiro-lugar-jogador                pic x(50).
        77 ws-segundo-lugar-jogador                 pic x(50).
        77 ws-terceiro-lugar-jogador                pic x(50).
        77 ws-quarto-lugar-jogador                  pic x(50).
-       77 ws-aux-imprime-nome-1                    pic x(50).
-       77 ws-aux-imprime-nome-2                    pic x(50).
-       77 ws-aux-imprime-nome-3                    pic x(50).
-       77 ws-aux-imprime-nome-4                    pic x(50).
-       77 ws-aux-imprime-pontos-1                  pic x(50).
-       77 ws-aux-imprime-pontos-2                  pic x(50).
-       77 ws-aux-imprime-pontos-3                  pic x(50).
-       77 ws-aux-imprime-pontos-4                  pic x(50).
+       77 ws-aux-imprime-nome                      pic x(50).
+       77 ws-aux-imprime-pontos                    pic x(50).
 
        77 ws-fs-arqEstados                         pic 9(02).
+       77 ws-fs-historico                          pic 9(02).
+       77 ws-fs-checkpoint                         pic 9(02).
+       77 ws-rodada-atual                          pic 9(04)
+                                                   value 0.
+       77 ws-retomar                               pic x(01)
+                                                   value space.
+       77 ws-retomou                               pic x(01)
+                                                   value space.
+       77 ws-nome-arquivo-estados                  pic x(30)
+                                                   value "arqEstados.txt".
+       77 ws-categoria                             pic 9(01)
+                                                   value 1.
+       77 ws-pergunta-texto                        pic x(60)
+                                                   value "Qual a capital desse estado do Brasil:".
+       77 ws-tempo-limite-resposta                 pic 9(03)
+                                                   value 15.
+       77 ws-fs-csv                                pic 9(02).
+       77 ws-csv-pontos-texto                       pic z(04)9.
+       77 ws-csv-lugar-texto                        pic z9.
+       77 ws-manutencao                            pic x(01)
+                                                   value space.
+       77 ws-opcao-manutencao                      pic 9(01)
+                                                   value 0.
+       77 ws-pos-manutencao                        pic 9(02)
+                                                   value 0.
+       77 ws-estado-valido                         pic x(01)
+                                                   value space.
+       77 ws-linha-erro-manutencao                  pic 9(02)
+                                                   value 0.
+       01 ws-estado-bkp.
+           05 ws-estado-bkp-nome                   pic x(20).
+           05 ws-estado-bkp-capital                pic x(20).
+           05 ws-estado-bkp-dificuldade            pic 9(02).
+       77 ws-pagina-manutencao                     pic 9(02)
+                                                   value 1.
+       77 ws-pagina-inicio                         pic 9(02)
+                                                   value 0.
+       77 ws-pagina-tam                            pic 9(02)
+                                                   value 18.
+       77 ws-pagina-cnt                            pic 9(02)
+                                                   value 0.
+       77 ws-qtd-por-pagina                        pic 9(02)
+                                                   value 0.
+       77 ws-data-atual                            pic 9(08).
+       77 ws-hora-atual                            pic 9(08).
+       01 ws-data-atual-formatada.
+           05 ws-data-atual-ano                    pic 9(04).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-atual-mes                    pic 9(02).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-atual-dia                    pic 9(02).
+       01 ws-hora-atual-formatada.
+           05 ws-hora-atual-hh                     pic 9(02).
+           05 filler                               pic x(01) value ":".
+           05 ws-hora-atual-mm                     pic 9(02).
+           05 filler                               pic x(01) value ":".
+           05 ws-hora-atual-ss                     pic 9(02).
        01 ws-msn-erro.
            05 ws-msn-erro-ofsset                   pic 9(04).
            05 filler                               pic x(01) value "-".
@@ -109,6 +215,21 @@
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
       *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+      *> tela para escolher a categoria do quiz
+       01 tela-categoria.
+           05 blank screen.
+           05 line 01 col 01 value "                   ---- Jogo de Perguntas e Respostas ----                     "
+           foreground-color 14.
+           05 line 03 col 01 value "      CATEGORIA DO QUIZ                                                        "
+            foreground-color 14.
+           05 line 04 col 01 value "      1 - Capitais dos estados do Brasil                                       ".
+           05 line 05 col 01 value "      2 - Capitais do mundo                                                    ".
+           05 line 06 col 01 value "      3 - Bandeiras e curiosidades dos estados                                 ".
+           05 line 08 col 01 value "      Escolha a categoria:                                                     ".
+
+           05 sc-categoria             line 08 col 30 pic 9(01)
+           using ws-categoria foreground-color 12.
+
       *> tela para cadastrar os jogadores
        01 tela-jogadores.
            05 blank screen.
@@ -116,20 +237,11 @@
            foreground-color 14.
            05 line 03 col 01 value "      JOGADORES                                                                "
             foreground-color 14.
-           05 line 04 col 01 value "      Jogador(a) 1:                                                            ".
-           05 line 05 col 01 value "      Jogador(a) 2:                                                            ".
-           05 line 06 col 01 value "      Jogador(a) 3:                                                            ".
-           05 line 07 col 01 value "      Jogador(a) 4:                                                            ".
+           05 line 04 col 01 value "      Quantos jogadores vao participar (1-50):                                 ".
            05 line 11 col 01 value "                                                                        [ ]Sair".
 
-           05 sc-jogador-1             line 04 col 21 pic x(50)
-           using ws-jogador-1 foreground-color 12.
-           05 sc-jogador-2             line 05 col 21 pic x(50)
-           using ws-jogador-2 foreground-color 12.
-           05 sc-jogador-3             line 06 col 21 pic x(50)
-           using ws-jogador-3 foreground-color 12.
-           05 sc-jogador-4             line 07 col 21 pic x(50)
-           using ws-jogador-4 foreground-color 12.
+           05 sc-qtd-jogadores         line 04 col 52 pic 9(02)
+           using ws-num-jogadores foreground-color 12.
            05 sc-sair-programa         line 11 col 74 pic x(01)
            using ws-sair-programa foreground-color 12.
 
@@ -141,9 +253,10 @@
            05 blank screen.
            05 line 02 col 01 value "                        Jogador(a)                                             "
            foreground-color 14.
-           05 line 04 col 01 value "      Qual a capital desse estado do Brasil:                                   ".
       *>    05 line 11 col 01 value "                                                                        [ ]Sair".
 
+           05 sc-pergunta-texto             line 04 col 07 pic x(60)
+           from ws-pergunta-texto.
            05 sc-capital                   line 05 col 07 pic x(25)
            using ws-respostacapital.
 
@@ -155,17 +268,9 @@
            05 blank screen.
            05 line 02 col 01 value "                                COLOCACAO                                      "
            foreground-color 14.
-           05 line 04 col 01 value "      1 lugar:                                                                 ".
-           05 line 05 col 01 value "      Pontos:                                                                  ".
-           05 line 07 col 01 value "      2 lugar:                                                                 ".
-           05 line 08 col 01 value "      Pontos:                                                                  ".
-           05 line 10 col 01 value "      3 lugar:                                                                 ".
-           05 line 11 col 01 value "      Pontos:                                                                  ".
-           05 line 13 col 01 value "      4 lugar:                                                                 ".
-           05 line 14 col 01 value "      Pontos:                                                                  ".
-           05 line 18 col 01 value "                                                                        [ ]Sair".
-
-           05 sc-sair                                    line 18 col 74 pic x(01)
+           05 line 22 col 01 value "                                                                        [ ]Sair".
+
+           05 sc-sair                                    line 22 col 74 pic x(01)
            using ws-sair-programa foreground-color 12.
 
       *>----Declaração do corpo do programa
@@ -179,6 +284,9 @@
       *> Abrindo o arquivo com os estados e capitais e guardando os dados nas variáveis da working-storage
       *>---------------------------------------------------------------------------------------------------
        inicializa section.
+           perform verifica-checkpoint
+           perform escolhe-categoria
+
            open input arqEstados.
            if  ws-fs-arqEstados <> 0 then
                move 1                                to ws-msn-erro-ofsset
@@ -187,7 +295,7 @@
                perform finaliza-anormal
            end-if
 
-           perform varying ws-ind from 1 by 1 until ws-fs-arqEstados = 10 or ws-ind > 27
+           perform varying ws-ind from 1 by 1 until ws-fs-arqEstados = 10 or ws-ind > 50
                read arqEstados into ws-estados(ws-ind)
                if  ws-fs-arqEstados <> 0 and ws-fs-arqEstados <> 10 then
                    move 2                              to ws-msn-erro-ofsset
@@ -196,8 +304,37 @@
                    perform finaliza-anormal
                end-if
 
-               move  fd-estadosorteio to  ws-estadosorteio(ws-ind)
-               move fd-capitalsorteio to ws-capitalsorteio(ws-ind)
+               if ws-fs-arqEstados <> 10 then
+                   if fd-estadosorteio = space or fd-capitalsorteio = space then
+                       move ws-ind                         to ws-msn-erro-ofsset
+                       move 99                              to ws-msn-erro-cod
+                       move "Linha com estado/capital em branco no arq." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if fd-dificuldade < 1 or fd-dificuldade > 9 then
+                       move ws-ind                         to ws-msn-erro-ofsset
+                       move 96                              to ws-msn-erro-cod
+                       move "Dificuldade invalida (1-9) no arq. arqEstados." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move 1 to ws-ind-sorteio
+                   perform until ws-ind-sorteio >= ws-ind
+                       if fd-estadosorteio = ws-estadosorteio(ws-ind-sorteio) then
+                           move ws-ind                     to ws-msn-erro-ofsset
+                           move 98                          to ws-msn-erro-cod
+                           move "Estado duplicado no arq. arqEstados." to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                       add 1 to ws-ind-sorteio
+                   end-perform
+
+                   move  fd-estadosorteio to  ws-estadosorteio(ws-ind)
+                   move fd-capitalsorteio to ws-capitalsorteio(ws-ind)
+                   move fd-dificuldade    to ws-dificuldade(ws-ind)
+                   add 1 to ws-qtd-linhas-validas
+               end-if
            end-perform
 
            close arqEstados.
@@ -207,46 +344,372 @@
                move "Erro ao fechar arq. arqEstados." to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+           if ws-qtd-linhas-validas < 27 then
+               move ws-qtd-linhas-validas              to ws-msn-erro-ofsset
+               move 97                                 to ws-msn-erro-cod
+               move "Menos de 27 linhas validas no arq. arqEstados." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           move ws-qtd-linhas-validas to ws-qtd-estados
            .
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Escolher a categoria do quiz e o arquivo de dados correspondente
+      *>------------------------------------------------------------------------
+       escolhe-categoria section.
+           if ws-retomou <> "S" then
+               move 0 to ws-categoria
+               perform until ws-categoria >= 1 and ws-categoria <= 3
+                   display tela-categoria
+                   accept tela-categoria
+               end-perform
+           end-if
+
+           evaluate ws-categoria
+               when 1
+                   move "arqEstados.txt"      to ws-nome-arquivo-estados
+                   move "Qual a capital desse estado do Brasil:" to ws-pergunta-texto
+               when 2
+                   move "arqCapitaisMundo.txt" to ws-nome-arquivo-estados
+                   move "Qual a capital desse pais:" to ws-pergunta-texto
+               when 3
+                   move "arqBandeiras.txt"     to ws-nome-arquivo-estados
+                   move "Qual a cor predominante da bandeira desse estado:" to ws-pergunta-texto
+           end-evaluate
+           .
+       escolhe-categoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Manutenção da lista de estados/capitais/dificuldade (adicionar,
+      *> editar, remover linhas) antes de cadastrar os jogadores
+      *>------------------------------------------------------------------------
+       manutencao-estados section.
+           move 0 to ws-opcao-manutencao
+           move 1 to ws-pagina-manutencao
+           perform until ws-opcao-manutencao = 9
+               display erase
+               display "MANUTENCAO - ESTADOS / CAPITAIS / DIFICULDADE" line 01 col 01
+               display "Pagina: "        line 02 col 60
+               display ws-pagina-manutencao line 02 col 68
+
+               compute ws-pagina-inicio = (ws-pagina-manutencao - 1) * ws-pagina-tam + 1
+               move 3 to ws-linha
+               perform varying ws-ind from ws-pagina-inicio by 1
+                       until ws-ind > ws-qtd-estados
+                          or ws-ind > ws-pagina-inicio + ws-pagina-tam - 1
+                   display ws-ind line ws-linha col 01
+                   display ws-estadosorteio(ws-ind) line ws-linha col 04
+                   display ws-capitalsorteio(ws-ind) line ws-linha col 25
+                   display ws-dificuldade(ws-ind) line ws-linha col 46
+                   add 1 to ws-linha
+               end-perform
+
+               add 1 to ws-linha
+               display "1-Add 2-Edita 3-Remove 4-Pag.seguinte 5-Pag.anterior 9-Sai/salva" line ws-linha col 01
+               add 1 to ws-linha
+               display "Opcao: " line ws-linha col 01
+               accept ws-opcao-manutencao line ws-linha col 09
+
+               evaluate ws-opcao-manutencao
+                   when 1
+                       perform adiciona-estado
+                   when 2
+                       perform edita-estado
+                   when 3
+                       perform remove-estado
+                   when 4
+                       if ws-pagina-inicio + ws-pagina-tam <= ws-qtd-estados then
+                           add 1 to ws-pagina-manutencao
+                       end-if
+                   when 5
+                       if ws-pagina-manutencao > 1 then
+                           subtract 1 from ws-pagina-manutencao
+                       end-if
+                   when other
+                       continue
+               end-evaluate
+           end-perform
+
+           perform salva-estados
+           .
+       manutencao-estados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Adicionar uma nova linha de estado/capital/dificuldade
+      *>------------------------------------------------------------------------
+       adiciona-estado section.
+           display erase
+           if ws-qtd-estados >= 50 then
+               display "Limite de 50 linhas atingido." line 20 col 01
+               accept ws-aux line 20 col 35
+           else
+               add 1 to ws-qtd-estados
+               display "Novo estado: "             line 20 col 01
+               accept ws-estadosorteio(ws-qtd-estados)  line 20 col 20
+               display "Nova capital: "            line 21 col 01
+               accept ws-capitalsorteio(ws-qtd-estados) line 21 col 20
+               display "Dificuldade (1-9): "       line 22 col 01
+               accept ws-dificuldade(ws-qtd-estados)    line 22 col 25
+
+               move ws-qtd-estados to ws-pos-manutencao
+               move 23 to ws-linha-erro-manutencao
+               perform valida-estado-manutencao
+               if ws-estado-valido = "N" then
+                   move space to ws-estadosorteio(ws-qtd-estados)
+                   move space to ws-capitalsorteio(ws-qtd-estados)
+                   move 0     to ws-dificuldade(ws-qtd-estados)
+                   subtract 1 from ws-qtd-estados
+               end-if
+           end-if
+           .
+       adiciona-estado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Editar uma linha existente de estado/capital/dificuldade
+      *>------------------------------------------------------------------------
+       edita-estado section.
+           display erase
+           display "Numero da linha a editar: " line 20 col 01
+           accept ws-pos-manutencao line 20 col 30
+
+           if ws-pos-manutencao >= 1 and ws-pos-manutencao <= ws-qtd-estados then
+               move ws-estadosorteio(ws-pos-manutencao)    to ws-estado-bkp-nome
+               move ws-capitalsorteio(ws-pos-manutencao)   to ws-estado-bkp-capital
+               move ws-dificuldade(ws-pos-manutencao)      to ws-estado-bkp-dificuldade
+
+               display "Estado: "             line 21 col 01
+               accept ws-estadosorteio(ws-pos-manutencao)  line 21 col 12
+               display "Capital: "            line 22 col 01
+               accept ws-capitalsorteio(ws-pos-manutencao) line 22 col 12
+               display "Dificuldade (1-9): "  line 23 col 01
+               accept ws-dificuldade(ws-pos-manutencao)    line 23 col 25
+
+               move 24 to ws-linha-erro-manutencao
+               perform valida-estado-manutencao
+               if ws-estado-valido = "N" then
+                   move ws-estado-bkp-nome        to ws-estadosorteio(ws-pos-manutencao)
+                   move ws-estado-bkp-capital      to ws-capitalsorteio(ws-pos-manutencao)
+                   move ws-estado-bkp-dificuldade  to ws-dificuldade(ws-pos-manutencao)
+               end-if
+           end-if
+           .
+       edita-estado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Validar a linha de estado/capital/dificuldade apontada por
+      *> ws-pos-manutencao, reaplicando as mesmas checagens do carregamento
+      *> inicial do arquivo (em branco, duplicado, dificuldade fora de 1-9)
+      *>------------------------------------------------------------------------
+       valida-estado-manutencao section.
+           move "S" to ws-estado-valido
+
+           if ws-estadosorteio(ws-pos-manutencao) = space
+                   or ws-capitalsorteio(ws-pos-manutencao) = space then
+               display "Estado/capital em branco. Operacao cancelada." line ws-linha-erro-manutencao col 01
+               move "N" to ws-estado-valido
+           end-if
+
+           if ws-estado-valido = "S" then
+               if ws-dificuldade(ws-pos-manutencao) < 1
+                       or ws-dificuldade(ws-pos-manutencao) > 9 then
+                   display "Dificuldade invalida (1-9). Operacao cancelada." line ws-linha-erro-manutencao col 01
+                   move "N" to ws-estado-valido
+               end-if
+           end-if
+
+           if ws-estado-valido = "S" then
+               perform varying ws-ind-sorteio from 1 by 1 until ws-ind-sorteio > ws-qtd-estados
+                   if ws-ind-sorteio <> ws-pos-manutencao
+                           and ws-estadosorteio(ws-ind-sorteio) = ws-estadosorteio(ws-pos-manutencao) then
+                       display "Estado duplicado. Operacao cancelada." line ws-linha-erro-manutencao col 01
+                       move "N" to ws-estado-valido
+                   end-if
+               end-perform
+           end-if
+
+           if ws-estado-valido = "N" then
+               accept ws-aux line ws-linha-erro-manutencao col 60
+           end-if
+           .
+       valida-estado-manutencao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Remover uma linha existente, respeitando o minimo de 27 linhas
+      *>------------------------------------------------------------------------
+       remove-estado section.
+           display erase
+           if ws-qtd-estados <= 27 then
+               display "Nao e possivel remover: minimo de 27 linhas." line 20 col 01
+               accept ws-aux line 21 col 01
+           else
+               display "Numero da linha a remover: " line 20 col 01
+               accept ws-pos-manutencao line 20 col 32
+
+               if ws-pos-manutencao >= 1 and ws-pos-manutencao <= ws-qtd-estados then
+                   perform varying ws-ind from ws-pos-manutencao by 1
+                           until ws-ind >= ws-qtd-estados
+                       move ws-estadosorteio(ws-ind + 1)  to ws-estadosorteio(ws-ind)
+                       move ws-capitalsorteio(ws-ind + 1) to ws-capitalsorteio(ws-ind)
+                       move ws-dificuldade(ws-ind + 1)    to ws-dificuldade(ws-ind)
+                   end-perform
+                   subtract 1 from ws-qtd-estados
+               end-if
+           end-if
+           .
+       remove-estado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Regravar o arquivo de estados/capitais com o conteúdo atualizado
+      *>------------------------------------------------------------------------
+       salva-estados section.
+           open output arqEstados
+           if ws-fs-arqEstados <> 0 then
+               move 11                                 to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                   to ws-msn-erro-cod
+               move "Erro ao regravar arq. arqEstados." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to ws-ind
+           perform until ws-ind > ws-qtd-estados
+               move ws-estadosorteio(ws-ind)  to fd-estadosorteio
+               move ws-capitalsorteio(ws-ind) to fd-capitalsorteio
+               move ws-dificuldade(ws-ind)    to fd-dificuldade
+               write fd-estados
+               add 1 to ws-ind
+           end-perform
+
+           close arqEstados
+           if ws-fs-arqEstados <> 0 then
+               move 12                                 to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqEstados."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       salva-estados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Verificar se existe uma partida salva e oferecer retomar dela
+      *>------------------------------------------------------------------------
+       verifica-checkpoint section.
+           open input arqCheckpoint
+           if ws-fs-checkpoint <> 0 and ws-fs-checkpoint <> 35 then
+               move 18                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. checkpoint."     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-checkpoint = 0 then
+               display "Partida salva encontrada. Retomar (S/N)? " line 01 col 01
+               accept ws-retomar line 01 col 42
+
+               if ws-retomar = "S" or ws-retomar = "s" then
+                   read arqCheckpoint into fd-checkpoint-linha
+                   if ws-fs-checkpoint <> 0 then
+                       move 13                                  to ws-msn-erro-ofsset
+                       move ws-fs-checkpoint                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. checkpoint (cabecalho)." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   move fd-chk-pontos    to ws-num-jogadores
+                   move fd-chk-extra     to ws-rodada-atual
+                   move fd-chk-categoria to ws-categoria
+
+      *> checkpoint salvo sem nenhum jogador cadastrado (operador saiu
+      *> na propria tela de cadastro): nao ha nada valido para retomar
+                   if ws-num-jogadores > 0 then
+                       perform varying ws-ind from 1 by 1 until ws-ind > ws-num-jogadores
+                           read arqCheckpoint into fd-checkpoint-linha
+                           if ws-fs-checkpoint <> 0 then
+                               move 14                                  to ws-msn-erro-ofsset
+                               move ws-fs-checkpoint                    to ws-msn-erro-cod
+                               move "Erro ao ler arq. checkpoint (jogador)." to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                           move fd-chk-nome   to ws-jogador(ws-ind)
+                           move fd-chk-pontos to ws-pontos(ws-ind)
+                       end-perform
+
+                       move "S" to ws-retomou
+                   end-if
+               end-if
+
+               close arqCheckpoint
+           end-if
+           .
+       verifica-checkpoint-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *> Processamento do programa
       *>------------------------------------------------------------------------
        processamento section.
-               move 1 to ws-ind
-               display tela-jogadores
-               accept tela-jogadores
-               move ws-jogador-1 to ws-jogador(ws-ind)
-               move ws-jogador-2 to ws-jogador(ws-ind + 1)
-               move ws-jogador-3 to ws-jogador(ws-ind + 2)
-               move ws-jogador-4 to ws-jogador(ws-ind + 3)
+           if ws-retomou = "S" then
+               continue
+           else
+               display erase
+               display "Entrar no modo de manutencao de estados/capitais (S/N)? " line 01 col 01
+               accept ws-manutencao line 01 col 59
+               if ws-manutencao = "S" or ws-manutencao = "s" then
+                   perform manutencao-estados
+               end-if
+
+               move 0 to ws-num-jogadores
+               perform until (ws-num-jogadores > 0 and ws-num-jogadores <= 50)
+                       or ws-sair-programa = "X" or ws-sair-programa = "x"
+                   display tela-jogadores
+                   accept tela-jogadores
+               end-perform
+
+               if ws-sair-programa <> "X" and ws-sair-programa <> "x"
+                   perform cadastrojogadores
+               end-if
+           end-if
 
                perform until ws-sair-programa = "X" or ws-sair-programa = "x"
                    perform until ws-sair-rodada = "X" or ws-sair-rodada = "x"
                        move space to ws-sair-rodada
+                       perform reseta-sorteio
                        move 1 to ws-ind
-                       perform until ws-ind > 4
+                       perform until ws-ind > ws-num-jogadores
                            perform sorteio
       *> mostrando na tela a pergunta e recebendo a resposta do usuário
                            display tela-pergunta
                            display ws-jogador(ws-ind) line 02 col 36
-                           display ws-estadosorteio(ws-num_random) line 04 col 46
-                           accept tela-pergunta
+                           display "Tema: "                          line 03 col 07
+                           display ws-estadosorteio(ws-num_random) line 03 col 13
+                           accept sc-capital line 05 col 07
+                               with time-out ws-tempo-limite-resposta
+                               on exception
+                                   display "Tempo esgotado!" line 07 col 07
+                               not on exception
+                                   continue
+                           end-accept
       *> conferindo se a resposta está certa
                            if ws-respostacapital = ws-capitalsorteio(ws-num_random) then
                                display "Voce acertou!" line 07 col 07
-                               add 1 to ws-pontos(ws-ind)
+                               add ws-dificuldade(ws-num_random) to ws-pontos(ws-ind)
                            else
                                display "Voce errou!" line 07 col 07
                            end-if
-                           if ws-ind = 4 then
+                           if ws-ind = ws-num-jogadores then
                                display "[ ]Sair" line 11 col 73
                                accept ws-sair-rodada line 11 col 74
                            end-if
-                           if ws-ind < 4 then
+                           if ws-ind < ws-num-jogadores then
                                accept ws-aux
                            end-if
                            add 1 to ws-ind
@@ -257,6 +720,19 @@
                    perform ordena
       *> mostrar na tela a colocação dos jogadores
                    perform imprime
+      *> gravar a colocação final no histórico da temporada
+                   perform grava-historico
+      *> exportar a colocação final em CSV para a planilha de premiação
+                   perform grava-csv
+      *> gravar o checkpoint da partida para permitir retomar depois, ou
+      *> invalida-lo se o jogador saiu deliberadamente pela tela de
+      *> colocacao: uma partida concluida nao deve ser oferecida para retomar
+                   add 1 to ws-rodada-atual
+                   if ws-sair-programa = "X" or ws-sair-programa = "x" then
+                       perform invalida-checkpoint
+                   else
+                       perform grava-checkpoint
+                   end-if
                end-perform
                .
        processamento-exit.
@@ -266,10 +742,18 @@
       *> Cadastrar os jogadores
       *>------------------------------------------------------------------------
        cadastrojogadores section.
+           display erase
+           display "JOGADORES" line 01 col 01
            move 1 to ws-ind
-           perform until ws-ind > 4
-               display "Insira o nome do jogador " ws-ind  ": "
-               accept ws-jogador(ws-ind)
+           perform until ws-ind > ws-num-jogadores
+      *> pagina a lista a cada 15 jogadores para nao sair da tela
+               if ws-ind > 1 and function mod(ws-ind - 1, 15) = 0 then
+                   display erase
+                   display "JOGADORES (continuacao)" line 01 col 01
+               end-if
+               compute ws-linha = 3 + function mod(ws-ind - 1, 15) + 1
+               display "Insira o nome do jogador(a) " ws-ind  ": " line ws-linha col 01
+               accept ws-jogador(ws-ind) line ws-linha col 40
                add 1 to ws-ind
            end-perform
            .
@@ -280,13 +764,32 @@
       *> Sortear um número
       *>------------------------------------------------------------------------
        sorteio section.
+           if ws-qtd-sorteados >= ws-qtd-estados then
+               perform reseta-sorteio
+           end-if
            move zero to ws-num_random
-           accept ws-semente from time
-           compute ws-num_random = function random(ws-semente) * 27 + 1
+           perform until ws-num_random > 0 and ws-sorteados(ws-num_random) = space
+               accept ws-semente from time
+               compute ws-num_random = function random(ws-semente) * ws-qtd-estados + 1
+           end-perform
+           move "S" to ws-sorteados(ws-num_random)
+           add 1 to ws-qtd-sorteados
            .
        sorteio-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Zerar o controle de estados já sorteados na rodada
+      *>------------------------------------------------------------------------
+       reseta-sorteio section.
+           move 0 to ws-qtd-sorteados
+           perform varying ws-ind-sorteio from 1 by 1 until ws-ind-sorteio > ws-qtd-estados
+               move space to ws-sorteados(ws-ind-sorteio)
+           end-perform
+           .
+       reseta-sorteio-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *> Ordenar a colocação dos jogadores
@@ -296,7 +799,7 @@
            perform until ws-controle <> "trocou"
                move 1 to ws-ind
                move "Ntrocou" to ws-controle
-               perform until ws-ind > 4
+               perform until ws-ind > ws-num-jogadores - 1
                    if ws-pontos(ws-ind) < ws-pontos(ws-ind + 1) then
                        move ws-pontos(ws-ind + 1) to ws-auxpontos
                        move ws-jogador(ws-ind + 1) to ws-auxjogador
@@ -318,30 +821,234 @@
       *> Mostrar na tela a colocação dos jogadores
       *>------------------------------------------------------------------------
        imprime section.
+           compute ws-qtd-por-pagina = ws-pagina-tam / 3
            move 1 to ws-ind
-           move ws-jogador(ws-ind) to ws-aux-imprime-nome-1
-           move ws-jogador(ws-ind + 1) to ws-aux-imprime-nome-2
-           move ws-jogador(ws-ind + 2) to ws-aux-imprime-nome-3
-           move ws-jogador(ws-ind + 3) to ws-aux-imprime-nome-4
-           move ws-pontos(ws-ind) to ws-aux-imprime-pontos-1
-           move ws-pontos(ws-ind + 1) to ws-aux-imprime-pontos-2
-           move ws-pontos(ws-ind + 2) to ws-aux-imprime-pontos-3
-           move ws-pontos(ws-ind + 3) to ws-aux-imprime-pontos-4
-           move 1 to ws-ind
-           display tela-colocacao
-           display ws-aux-imprime-nome-1 line 04 col 16
-           display ws-aux-imprime-pontos-1  line 05 col 15
-           display ws-aux-imprime-nome-2 line 07 col 16
-           display ws-aux-imprime-pontos-2 line 08 col 15
-           display ws-aux-imprime-nome-3 line 10 col 16
-           display ws-aux-imprime-pontos-3 line 11 col 15
-           display ws-aux-imprime-nome-4 line 13 col 16
-           display ws-aux-imprime-pontos-4 line 14 col 15
-           accept tela-colocacao
+      *> pagina a colocacao para que jogadores alem da primeira tela
+      *> nao sejam desenhados fora da area visivel
+           perform until ws-ind > ws-num-jogadores
+               display tela-colocacao
+               move 4 to ws-linha
+               move 0 to ws-pagina-cnt
+               perform until ws-ind > ws-num-jogadores or ws-pagina-cnt >= ws-qtd-por-pagina
+                   move ws-jogador(ws-ind) to ws-aux-imprime-nome
+                   move ws-pontos(ws-ind) to ws-aux-imprime-pontos
+                   display ws-ind "o lugar:" line ws-linha col 07
+                   display ws-aux-imprime-nome line ws-linha col 17
+                   add 1 to ws-linha
+                   display "Pontos:" line ws-linha col 07
+                   display ws-aux-imprime-pontos line ws-linha col 15
+                   add 2 to ws-linha
+                   add 1 to ws-ind
+                   add 1 to ws-pagina-cnt
+               end-perform
+               accept tela-colocacao
+           end-perform
            .
        imprime-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Capturar a data e a hora atual formatadas para gravação em arquivo
+      *>------------------------------------------------------------------------
+       atualiza-data-hora section.
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-atual from time
+           move ws-data-atual(1:4) to ws-data-atual-ano
+           move ws-data-atual(5:2) to ws-data-atual-mes
+           move ws-data-atual(7:2) to ws-data-atual-dia
+           move ws-hora-atual(1:2) to ws-hora-atual-hh
+           move ws-hora-atual(3:2) to ws-hora-atual-mm
+           move ws-hora-atual(5:2) to ws-hora-atual-ss
+           .
+       atualiza-data-hora-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Gravar a colocação final da rodada no arquivo de histórico da temporada
+      *>------------------------------------------------------------------------
+       grava-historico section.
+           perform atualiza-data-hora
+
+           open extend arqHistorico
+           if ws-fs-historico = 35 then
+               open output arqHistorico
+           end-if
+           if ws-fs-historico <> 0 then
+               move 4                                  to ws-msn-erro-ofsset
+               move ws-fs-historico                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. historico."     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to ws-ind
+           perform until ws-ind > ws-num-jogadores
+               move ws-jogador(ws-ind)         to fd-hist-jogador
+               move ws-pontos(ws-ind)          to fd-hist-pontos
+               move ws-data-atual-formatada    to fd-hist-data
+               move ws-hora-atual-formatada    to fd-hist-hora
+               write fd-historico-linha
+               if ws-fs-historico <> 0 then
+                   move 5                              to ws-msn-erro-ofsset
+                   move ws-fs-historico                 to ws-msn-erro-cod
+                   move "Erro ao gravar arq. historico." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1 to ws-ind
+           end-perform
+
+           close arqHistorico
+           if ws-fs-historico <> 0 then
+               move 6                                  to ws-msn-erro-ofsset
+               move ws-fs-historico                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. historico."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Exportar a colocação final em CSV para a planilha de premiação
+      *>------------------------------------------------------------------------
+       grava-csv section.
+           perform atualiza-data-hora
+
+           open extend arqCsv
+           if ws-fs-csv = 35 then
+               open output arqCsv
+           end-if
+           if ws-fs-csv <> 0 then
+               move 8                                  to ws-msn-erro-ofsset
+               move ws-fs-csv                          to ws-msn-erro-cod
+               move "Erro ao abrir arq. resultados.csv." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to ws-ind
+           perform until ws-ind > ws-num-jogadores
+               move ws-pontos(ws-ind) to ws-csv-pontos-texto
+               move ws-ind            to ws-csv-lugar-texto
+               string function trim(ws-jogador(ws-ind))   delimited by size
+                     ","                                  delimited by size
+                     function trim(ws-csv-pontos-texto)    delimited by size
+                     ","                                  delimited by size
+                     function trim(ws-csv-lugar-texto)     delimited by size
+                     ","                                  delimited by size
+                     ws-data-atual-formatada               delimited by size
+                     into fd-csv-linha
+               end-string
+               write fd-csv-linha
+               if ws-fs-csv <> 0 then
+                   move 9                                  to ws-msn-erro-ofsset
+                   move ws-fs-csv                          to ws-msn-erro-cod
+                   move "Erro ao gravar arq. resultados.csv." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1 to ws-ind
+           end-perform
+
+           close arqCsv
+           if ws-fs-csv <> 0 then
+               move 10                                 to ws-msn-erro-ofsset
+               move ws-fs-csv                          to ws-msn-erro-cod
+               move "Erro ao fechar arq. resultados.csv." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Gravar o checkpoint da partida em andamento para permitir retomar
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+           open output arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 7                                   to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. checkpoint."      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "H"              to fd-chk-tipo
+           move space             to fd-chk-nome
+           move ws-num-jogadores  to fd-chk-pontos
+           move ws-rodada-atual   to fd-chk-extra
+           move ws-categoria      to fd-chk-categoria
+           write fd-checkpoint-linha
+           if ws-fs-checkpoint <> 0 then
+               move 15                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. checkpoint."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to ws-ind
+           perform until ws-ind > ws-num-jogadores
+               move "J"                 to fd-chk-tipo
+               move ws-jogador(ws-ind)  to fd-chk-nome
+               move ws-pontos(ws-ind)   to fd-chk-pontos
+               move 0                   to fd-chk-extra
+               move 0                   to fd-chk-categoria
+               write fd-checkpoint-linha
+               if ws-fs-checkpoint <> 0 then
+                   move 16                                  to ws-msn-erro-ofsset
+                   move ws-fs-checkpoint                    to ws-msn-erro-cod
+                   move "Erro ao gravar arq. checkpoint (jogador)." to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1 to ws-ind
+           end-perform
+
+           close arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 17                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. checkpoint."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Invalidar o checkpoint (gravar cabecalho com 0 jogadores) quando o
+      *> jogador sai deliberadamente pela tela de colocacao: uma partida
+      *> que terminou normalmente nao deve ser oferecida para retomar
+      *>------------------------------------------------------------------------
+       invalida-checkpoint section.
+           open output arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 19                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. checkpoint."     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "H"    to fd-chk-tipo
+           move space  to fd-chk-nome
+           move 0      to fd-chk-pontos
+           move 0      to fd-chk-extra
+           move 0      to fd-chk-categoria
+           write fd-checkpoint-linha
+           if ws-fs-checkpoint <> 0 then
+               move 20                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. checkpoint."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 21                                  to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. checkpoint."    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       invalida-checkpoint-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Finalização Anormal
       *>------------------------------------------------------------------------
@@ -357,6 +1064,9 @@
       *> Finalização Normal
       *>------------------------------------------------------------------------
        finaliza section.
+      *> o checkpoint ja foi gravado ou invalidado na ultima rodada
+      *> processada (ou nunca chegou a existir, se nenhum jogador foi
+      *> cadastrado); nao ha nada mais a fazer aqui
            stop run
            .
        finaliza-exit.
